@@ -3,57 +3,633 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANMINV-FILE ASSIGN TO "ANMINV"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ANM-ENCLOSURE-ID
+               FILE STATUS IS WS-ANMINV-STATUS.
+           SELECT CAPLIM-FILE ASSIGN TO "CAPLIM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAP-ENCLOSURE-ID
+               FILE STATUS IS WS-CAPLIM-STATUS.
+           SELECT VETHEALTH-FILE ASSIGN TO "VETHEALTH"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VET-ENCLOSURE-ID
+               FILE STATUS IS WS-VETHEALTH-STATUS.
+           SELECT TOURLOG-FILE ASSIGN TO "TOURLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TOURLOG-STATUS.
+           SELECT BREEDSCH-FILE ASSIGN TO "BREEDSCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BREEDSCH-STATUS.
+           SELECT OPTIONAL CTLCARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-KEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT PRTRPT-FILE ASSIGN TO "PRTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTRPT-STATUS.
+           SELECT OPTIONAL VISITORS-FILE ASSIGN TO "VISITORS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VISITORS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ANMINV-FILE.
+       01  ANM-REC.
+           05 ANM-ENCLOSURE-ID PIC X(11).
+           05 ANM-SPECIES PIC X(20).
+           05 ANM-HEAD-COUNT PIC 9(05).
+       FD  CAPLIM-FILE.
+       01  CAP-REC.
+           05 CAP-ENCLOSURE-ID PIC X(11).
+           05 CAP-LIMIT PIC 9(05).
+       FD  VETHEALTH-FILE.
+       01  VET-REC.
+           05 VET-ENCLOSURE-ID PIC X(11).
+           05 VET-ANIMAL-ID PIC X(08).
+           05 VET-STATUS PIC X(01).
+               88 VET-SICK VALUE "S".
+           05 VET-NOTE PIC X(20).
+       FD  TOURLOG-FILE.
+       01  TLG-REC.
+           05 TLG-GROUP-ID PIC X(08).
+           05 TLG-SECTION-NAME PIC X(11).
+           05 TLG-SEQUENCE-NO PIC 9(05).
+           05 TLG-TIMESTAMP.
+               10 TLG-DATE PIC 9(06).
+               10 TLG-TIME PIC 9(08).
+       FD  BREEDSCH-FILE.
+       01  BRD-REC.
+           05 BRD-ENCLOSURE-ID PIC X(11).
+           05 BRD-SPECIES PIC X(20).
+           05 BRD-ANIMAL-ID PIC X(08).
+           05 BRD-DUE-DATE PIC 9(06).
+           05 BRD-BIRTH-DATE PIC 9(06).
+           05 BRD-STATUS PIC X(01).
+               88 BRD-DUE-SOON VALUE "D".
+               88 BRD-BORN VALUE "B".
+       FD  CTLCARD-FILE.
+       01  CTL-REC.
+           05 CTL-SKIP-AVIARIO PIC X(01).
+               88 CTL-AVIARIO-SKIP VALUE "S".
+           05 CTL-SKIP-AQUARIO PIC X(01).
+               88 CTL-AQUARIO-SKIP VALUE "S".
+           05 CTL-SKIP-INSETARIO PIC X(01).
+               88 CTL-INSETARIO-SKIP VALUE "S".
+           05 CTL-SKIP-HERPETARIO PIC X(01).
+               88 CTL-HERPETARIO-SKIP VALUE "S".
+           05 CTL-SKIP-MAMIFERARIO PIC X(01).
+               88 CTL-MAMIFERARIO-SKIP VALUE "S".
+           05 CTL-SKIP-CRIADOURO PIC X(01).
+               88 CTL-CRIADOURO-SKIP VALUE "S".
+           05 CTL-RUN-MODE PIC X(01).
+               88 CTL-MODE-FULL VALUE "F" SPACE.
+               88 CTL-MODE-HERP VALUE "H".
+               88 CTL-MODE-MAM VALUE "M".
+           05 FILLER PIC X(73).
+       FD  CHKPT-FILE.
+       01  CKP-REC.
+           05 CKP-KEY PIC X(04).
+           05 CKP-GROUP-ID PIC X(08).
+           05 CKP-LAST-SECTION PIC X(11).
+           05 CKP-SEQUENCE-NO PIC 9(05).
+           05 CKP-GROUP-COUNT PIC 9(05).
+           05 CKP-RUN-STATUS PIC X(01).
+               88 CKP-COMPLETE VALUE "C".
+               88 CKP-INCOMPLETE VALUE "I".
+       FD  PRTRPT-FILE.
+       01  PRT-REC PIC X(80).
+       FD  VISITORS-FILE.
+       01  VIS-REC.
+           05 VIS-GROUP-ID PIC X(08).
+           05 VIS-HEADCOUNT PIC 9(05).
        WORKING-STORAGE SECTION.
        77 WS-SHOW PIC X(11) VALUE SPACES.
-       
+       77 WS-ANMINV-STATUS PIC X(02) VALUE "00".
+       77 WS-ANM-FOUND PIC X(01) VALUE "N".
+       77 WS-ANMINV-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-CAPLIM-STATUS PIC X(02) VALUE "00".
+       77 WS-CAPLIM-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-CAP-FOUND PIC X(01) VALUE "N".
+       77 WS-OVER-CAPACITY-SW PIC X(01) VALUE "N".
+           88 WS-OVER-CAPACITY VALUE "Y".
+       77 WS-VETHEALTH-STATUS PIC X(02) VALUE "00".
+       77 WS-VETHEALTH-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-VET-FOUND PIC X(01) VALUE "N".
+       77 WS-HEALTH-ALERT-SW PIC X(01) VALUE "N".
+           88 WS-HEALTH-ALERT VALUE "Y".
+       77 WS-TOURLOG-STATUS PIC X(02) VALUE "00".
+       77 WS-SEQUENCE-NO PIC 9(05) VALUE ZERO.
+       77 WS-BREEDSCH-STATUS PIC X(02) VALUE "00".
+       77 WS-BREED-EOF-SW PIC X(01) VALUE "N".
+           88 WS-BREED-EOF VALUE "Y".
+       77 WS-CTLCARD-STATUS PIC X(02) VALUE "00".
+       77 WS-CHKPT-STATUS PIC X(02) VALUE "00".
+       77 WS-CHKPT-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-RESTART-SW PIC X(01) VALUE "N".
+       77 WS-RESTART-GROUP-ID PIC X(08) VALUE SPACES.
+       77 WS-FIRST-WALK-SW PIC X(01) VALUE "Y".
+       01  WS-BASE-SKIP-FLAGS.
+           05 WS-BASE-SKIP-AVIARIO PIC X(01).
+           05 WS-BASE-SKIP-AQUARIO PIC X(01).
+           05 WS-BASE-SKIP-INSETARIO PIC X(01).
+           05 WS-BASE-SKIP-HERPETARIO PIC X(01).
+           05 WS-BASE-SKIP-MAMIFERARIO PIC X(01).
+           05 WS-BASE-SKIP-CRIADOURO PIC X(01).
+       77 WS-PRTRPT-STATUS PIC X(02) VALUE "00".
+       77 WS-TOURLOG-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-TOURLOG-EOF-SW PIC X(01) VALUE "N".
+           88 WS-TOURLOG-EOF VALUE "Y".
+       77 WS-ENTERED-COUNT PIC 9(05) VALUE ZERO.
+       77 WS-SKIPPED-COUNT PIC 9(05) VALUE ZERO.
+       77 WS-SKIPPED-RAW PIC S9(05) VALUE ZERO.
+       77 WS-VISITORS-STATUS PIC X(02) VALUE "00".
+       77 WS-VISITORS-OPEN-SW PIC X(01) VALUE "N".
+       77 WS-VISITORS-EOF-SW PIC X(01) VALUE "N".
+           88 WS-VISITORS-EOF VALUE "Y".
+       77 WS-CURRENT-GROUP-ID PIC X(08) VALUE "00000001".
+       77 WS-CURRENT-GROUP-HEADCOUNT PIC 9(05) VALUE ZERO.
+       77 WS-TOTAL-VISITORS PIC 9(07) VALUE ZERO.
+       77 WS-GROUP-COUNT PIC 9(05) VALUE ZERO.
+       77 WS-SECTIONS-PER-GROUP PIC 9(05) VALUE ZERO.
+       77 WS-LAST-GROUP-SW PIC X(01) VALUE "Y".
+       01  WS-PRT-DETAIL-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 PDL-GROUP-ID PIC X(08).
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 PDL-SECTION-NAME PIC X(11).
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 PDL-SEQUENCE-NO PIC ZZZZ9.
+           05 FILLER PIC X(40) VALUE SPACES.
+       01  WS-PRT-SUMMARY-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "SECOES VISITADAS:".
+           05 PSL-ENTERED PIC ZZZZ9.
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 FILLER PIC X(21) VALUE "SECOES NAO VISITADAS:".
+           05 PSL-SKIPPED PIC ZZZZ9.
+           05 FILLER PIC X(17) VALUE SPACES.
+       01  WS-PRT-GROUPS-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "GRUPOS ATENDIDOS:".
+           05 PGL-GROUPS PIC ZZZZ9.
+           05 FILLER PIC X(05) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "TOTAL VISITANTES:".
+           05 PGL-VISITORS PIC ZZZZZZ9.
+           05 FILLER PIC X(23) VALUE SPACES.
+       01  WS-VISIT-FLAGS.
+           05 WS-VISIT-AVIARIO PIC X(01) VALUE "N".
+           05 WS-VISIT-AQUARIO PIC X(01) VALUE "N".
+           05 WS-VISIT-INSETARIO PIC X(01) VALUE "N".
+           05 WS-VISIT-HERPETARIO PIC X(01) VALUE "N".
+           05 WS-VISIT-MAMIFERARIO PIC X(01) VALUE "N".
+           05 WS-VISIT-CRIADOURO PIC X(01) VALUE "N".
+
        LINKAGE SECTION.
        SCREEN SECTION.
-       
+
        PROCEDURE DIVISION.
            DISPLAY "BEM VINDO AO ZOO".
-           PERFORM FIR-PROC.
+           PERFORM INITIALIZE-RUN.
+           IF WS-VISITORS-OPEN-SW = "Y"
+               PERFORM READ-VISITORS-RECORD
+               IF WS-RESTART-SW = "Y"
+                       AND WS-RESTART-GROUP-ID NOT = SPACES
+                   PERFORM READ-VISITORS-RECORD
+                       UNTIL WS-VISITORS-EOF
+                       OR VIS-GROUP-ID = WS-RESTART-GROUP-ID
+               END-IF
+               PERFORM RUN-GROUP-WALK UNTIL WS-VISITORS-EOF
+           ELSE
+               PERFORM RUN-GROUP-WALK
+           END-IF
+           PERFORM END-PROC.
+       RUN-GROUP-WALK.
+           MOVE "N" TO WS-LAST-GROUP-SW
+           IF WS-VISITORS-OPEN-SW = "Y"
+               MOVE VIS-GROUP-ID TO WS-CURRENT-GROUP-ID
+               MOVE VIS-HEADCOUNT TO WS-CURRENT-GROUP-HEADCOUNT
+               ADD VIS-HEADCOUNT TO WS-TOTAL-VISITORS
+               DISPLAY "GRUPO " WS-CURRENT-GROUP-ID " QTDE="
+                   WS-CURRENT-GROUP-HEADCOUNT
+               PERFORM READ-VISITORS-RECORD
+               IF WS-VISITORS-EOF
+                   MOVE "Y" TO WS-LAST-GROUP-SW
+               END-IF
+           ELSE
+               MOVE "Y" TO WS-LAST-GROUP-SW
+           END-IF
+           ADD 1 TO WS-GROUP-COUNT
+           IF WS-FIRST-WALK-SW = "Y"
+               MOVE "N" TO WS-FIRST-WALK-SW
+           ELSE
+               PERFORM RESTORE-BASE-SKIPS
+           END-IF
+           PERFORM RESET-VISIT-FLAGS
+           EVALUATE TRUE
+               WHEN CTL-MODE-HERP
+                   PERFORM HERPETARIO
+               WHEN CTL-MODE-MAM
+                   PERFORM MAMIFERARIO
+               WHEN OTHER
+                   PERFORM FIR-PROC
+           END-EVALUATE.
+       RESET-VISIT-FLAGS.
+           MOVE "NNNNNN" TO WS-VISIT-FLAGS.
+       RESTORE-BASE-SKIPS.
+           MOVE WS-BASE-SKIP-AVIARIO TO CTL-SKIP-AVIARIO
+           MOVE WS-BASE-SKIP-AQUARIO TO CTL-SKIP-AQUARIO
+           MOVE WS-BASE-SKIP-INSETARIO TO CTL-SKIP-INSETARIO
+           MOVE WS-BASE-SKIP-HERPETARIO TO CTL-SKIP-HERPETARIO
+           MOVE WS-BASE-SKIP-MAMIFERARIO TO CTL-SKIP-MAMIFERARIO
+           MOVE WS-BASE-SKIP-CRIADOURO TO CTL-SKIP-CRIADOURO.
+       READ-VISITORS-RECORD.
+           READ VISITORS-FILE
+               AT END
+                   MOVE "Y" TO WS-VISITORS-EOF-SW
+           END-READ.
        FIR-PROC SECTION.
            PERFORM AVIARIO
-           PERFORM AQUARIO
-           PERFORM INSETARIO.
-       SEC-PROC SECTION.
            PERFORM HERPETARIO
+           PERFORM AQUARIO
            PERFORM MAMIFERARIO
+           PERFORM INSETARIO
            PERFORM CRIADOURO.
        AVIARIO.
-           MOVE 'AVIARIO' TO WS-SHOW
-           DISPLAY WS-SHOW
-           PERFORM SEC-PROC.
+           IF NOT CTL-AVIARIO-SKIP AND WS-VISIT-AVIARIO = "N"
+               MOVE "Y" TO WS-VISIT-AVIARIO
+               MOVE 'AVIARIO' TO WS-SHOW
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DISPLAY-INVENTORY
+           END-IF.
        AQUARIO.
-           MOVE 'AQUARIO' TO WS-SHOW
-           DISPLAY WS-SHOW
-           PERFORM SEC-PROC.
+           IF NOT CTL-AQUARIO-SKIP AND WS-VISIT-AQUARIO = "N"
+               MOVE "Y" TO WS-VISIT-AQUARIO
+               MOVE 'AQUARIO' TO WS-SHOW
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DISPLAY-INVENTORY
+           END-IF.
        INSETARIO.
-           MOVE 'INSETARIO' TO WS-SHOW
-           DISPLAY WS-SHOW
-           PERFORM SEC-PROC.
+           IF NOT CTL-INSETARIO-SKIP AND WS-VISIT-INSETARIO = "N"
+               MOVE "Y" TO WS-VISIT-INSETARIO
+               MOVE 'INSETARIO' TO WS-SHOW
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DISPLAY-INVENTORY
+           END-IF.
        HERPETARIO.
-           IF WS-SHOW EQUAL "AVIARIO" THEN
+           IF NOT CTL-HERPETARIO-SKIP AND WS-VISIT-HERPETARIO = "N"
+               MOVE "Y" TO WS-VISIT-HERPETARIO
                MOVE 'HERPETARIO' TO WS-SHOW
-               DISPLAY WS-SHOW
-               PERFORM AQUARIO
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DISPLAY-INVENTORY
            END-IF.
        MAMIFERARIO.
-           IF WS-SHOW EQUAL "AQUARIO" THEN
+           IF NOT CTL-MAMIFERARIO-SKIP AND WS-VISIT-MAMIFERARIO = "N"
+               MOVE "Y" TO WS-VISIT-MAMIFERARIO
                MOVE 'MAMIFERARIO' TO WS-SHOW
-               DISPLAY WS-SHOW
-               PERFORM INSETARIO
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
+               PERFORM DISPLAY-INVENTORY
            END-IF.
        CRIADOURO.
-           IF WS-SHOW EQUAL "INSETARIO" THEN
+           IF NOT CTL-CRIADOURO-SKIP AND WS-VISIT-CRIADOURO = "N"
+               MOVE "Y" TO WS-VISIT-CRIADOURO
                MOVE 'CRIADOURO' TO WS-SHOW
+               PERFORM WRITE-TOUR-LOG
+               PERFORM WRITE-CHECKPOINT
                DISPLAY WS-SHOW
-               PERFORM END-PROC
+               PERFORM DISPLAY-BREEDING-REPORT
+               IF WS-LAST-GROUP-SW = "Y"
+                   PERFORM END-PROC
+               END-IF
            END-IF.
        END-PROC SECTION.
+           IF WS-ANMINV-OPEN-SW = "Y"
+               CLOSE ANMINV-FILE
+           END-IF
+           IF WS-CAPLIM-OPEN-SW = "Y"
+               CLOSE CAPLIM-FILE
+           END-IF
+           IF WS-VETHEALTH-OPEN-SW = "Y"
+               CLOSE VETHEALTH-FILE
+           END-IF
+           IF WS-VISITORS-OPEN-SW = "Y"
+               CLOSE VISITORS-FILE
+           END-IF
+           IF WS-TOURLOG-OPEN-SW = "Y"
+               CLOSE TOURLOG-FILE
+           END-IF
+           PERFORM WRITE-SUMMARY-REPORT
+           IF WS-CHKPT-OPEN-SW = "Y"
+               SET CKP-COMPLETE TO TRUE
+               REWRITE CKP-REC
+               CLOSE CHKPT-FILE
+           END-IF
            DISPLAY "FIM DO PASSEIO"
            STOP RUN.
+       INITIALIZE-RUN.
+           MOVE SPACES TO CTL-REC
+           OPEN INPUT ANMINV-FILE
+           IF WS-ANMINV-STATUS NOT = "00"
+               DISPLAY "ANMINV INDISPONIVEL STATUS "
+                   WS-ANMINV-STATUS
+           ELSE
+               MOVE "Y" TO WS-ANMINV-OPEN-SW
+           END-IF
+           OPEN INPUT CAPLIM-FILE
+           IF WS-CAPLIM-STATUS NOT = "00"
+               DISPLAY "CAPLIM INDISPONIVEL STATUS " WS-CAPLIM-STATUS
+           ELSE
+               MOVE "Y" TO WS-CAPLIM-OPEN-SW
+           END-IF
+           OPEN INPUT VETHEALTH-FILE
+           IF WS-VETHEALTH-STATUS NOT = "00"
+               DISPLAY "VETHEALTH INDISPONIVEL STATUS "
+                   WS-VETHEALTH-STATUS
+           ELSE
+               MOVE "Y" TO WS-VETHEALTH-OPEN-SW
+           END-IF
+           OPEN INPUT CTLCARD-FILE
+           IF WS-CTLCARD-STATUS = "00"
+               READ CTLCARD-FILE
+                   AT END
+                       MOVE SPACES TO CTL-REC
+               END-READ
+               CLOSE CTLCARD-FILE
+           END-IF
+           MOVE CTL-SKIP-AVIARIO TO WS-BASE-SKIP-AVIARIO
+           MOVE CTL-SKIP-AQUARIO TO WS-BASE-SKIP-AQUARIO
+           MOVE CTL-SKIP-INSETARIO TO WS-BASE-SKIP-INSETARIO
+           MOVE CTL-SKIP-HERPETARIO TO WS-BASE-SKIP-HERPETARIO
+           MOVE CTL-SKIP-MAMIFERARIO TO WS-BASE-SKIP-MAMIFERARIO
+           MOVE CTL-SKIP-CRIADOURO TO WS-BASE-SKIP-CRIADOURO
+           OPEN INPUT VISITORS-FILE
+           IF WS-VISITORS-STATUS = "00"
+               MOVE "Y" TO WS-VISITORS-OPEN-SW
+           END-IF
+           PERFORM OPEN-CHECKPOINT
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-TOURLOG.
+       OPEN-CHECKPOINT.
+           OPEN I-O CHKPT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE
+               OPEN I-O CHKPT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS = "00"
+               MOVE "Y" TO WS-CHKPT-OPEN-SW
+           END-IF.
+       READ-CHECKPOINT.
+           IF WS-CHKPT-OPEN-SW = "Y"
+               MOVE "CKPT" TO CKP-KEY
+               READ CHKPT-FILE
+                   INVALID KEY
+                       MOVE SPACES TO CKP-LAST-SECTION
+                       MOVE SPACES TO CKP-GROUP-ID
+                       MOVE ZERO TO CKP-SEQUENCE-NO
+                       MOVE ZERO TO CKP-GROUP-COUNT
+                       SET CKP-COMPLETE TO TRUE
+                       WRITE CKP-REC
+               END-READ
+               IF CKP-INCOMPLETE
+                   MOVE "Y" TO WS-RESTART-SW
+                   MOVE CKP-SEQUENCE-NO TO WS-SEQUENCE-NO
+                   MOVE CKP-GROUP-ID TO WS-RESTART-GROUP-ID
+                   IF CKP-GROUP-COUNT > 0
+                       COMPUTE WS-GROUP-COUNT = CKP-GROUP-COUNT - 1
+                   END-IF
+                   PERFORM APPLY-RESTART-SKIP
+                   DISPLAY "RETOMANDO PASSEIO APOS " CKP-LAST-SECTION
+                       " GRUPO " CKP-GROUP-ID
+               END-IF
+               SET CKP-INCOMPLETE TO TRUE
+               REWRITE CKP-REC
+           END-IF.
+       OPEN-TOURLOG.
+           IF WS-RESTART-SW = "Y"
+               OPEN EXTEND TOURLOG-FILE
+               IF WS-TOURLOG-STATUS NOT = "00"
+                   OPEN OUTPUT TOURLOG-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TOURLOG-FILE
+           END-IF
+           IF WS-TOURLOG-STATUS = "00"
+               MOVE "Y" TO WS-TOURLOG-OPEN-SW
+           END-IF.
+       APPLY-RESTART-SKIP.
+           EVALUATE TRUE
+               WHEN CTL-MODE-HERP
+                   CONTINUE
+               WHEN CTL-MODE-MAM
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM APPLY-RESTART-SKIP-FULL
+           END-EVALUATE.
+       APPLY-RESTART-SKIP-FULL.
+           EVALUATE CKP-LAST-SECTION
+               WHEN "AVIARIO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+               WHEN "HERPETARIO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+                   SET CTL-HERPETARIO-SKIP TO TRUE
+               WHEN "AQUARIO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+                   SET CTL-HERPETARIO-SKIP TO TRUE
+                   SET CTL-AQUARIO-SKIP TO TRUE
+               WHEN "MAMIFERARIO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+                   SET CTL-HERPETARIO-SKIP TO TRUE
+                   SET CTL-AQUARIO-SKIP TO TRUE
+                   SET CTL-MAMIFERARIO-SKIP TO TRUE
+               WHEN "INSETARIO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+                   SET CTL-HERPETARIO-SKIP TO TRUE
+                   SET CTL-AQUARIO-SKIP TO TRUE
+                   SET CTL-MAMIFERARIO-SKIP TO TRUE
+                   SET CTL-INSETARIO-SKIP TO TRUE
+               WHEN "CRIADOURO"
+                   SET CTL-AVIARIO-SKIP TO TRUE
+                   SET CTL-HERPETARIO-SKIP TO TRUE
+                   SET CTL-AQUARIO-SKIP TO TRUE
+                   SET CTL-MAMIFERARIO-SKIP TO TRUE
+                   SET CTL-INSETARIO-SKIP TO TRUE
+                   SET CTL-CRIADOURO-SKIP TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       WRITE-CHECKPOINT.
+           IF WS-CHKPT-OPEN-SW = "Y"
+               MOVE WS-CURRENT-GROUP-ID TO CKP-GROUP-ID
+               MOVE WS-SHOW TO CKP-LAST-SECTION
+               MOVE WS-SEQUENCE-NO TO CKP-SEQUENCE-NO
+               MOVE WS-GROUP-COUNT TO CKP-GROUP-COUNT
+               SET CKP-INCOMPLETE TO TRUE
+               REWRITE CKP-REC
+           END-IF.
+       DISPLAY-BREEDING-REPORT.
+           MOVE "N" TO WS-BREED-EOF-SW
+           OPEN INPUT BREEDSCH-FILE
+           IF WS-BREEDSCH-STATUS NOT = "00"
+               DISPLAY "BREEDSCH INDISPONIVEL STATUS "
+                   WS-BREEDSCH-STATUS
+           ELSE
+               PERFORM READ-BREEDSCH-RECORD
+               PERFORM SHOW-BREEDSCH-RECORD UNTIL WS-BREED-EOF
+               CLOSE BREEDSCH-FILE
+           END-IF.
+       SHOW-BREEDSCH-RECORD.
+           IF BRD-DUE-SOON OR BRD-BORN
+               DISPLAY "CRIADOURO " BRD-ENCLOSURE-ID " "
+                   BRD-SPECIES " ANIMAL=" BRD-ANIMAL-ID
+                   " VENCIMENTO=" BRD-DUE-DATE
+                   " NASCIMENTO=" BRD-BIRTH-DATE
+           END-IF
+           PERFORM READ-BREEDSCH-RECORD.
+       READ-BREEDSCH-RECORD.
+           READ BREEDSCH-FILE
+               AT END
+                   MOVE "Y" TO WS-BREED-EOF-SW
+           END-READ.
+       WRITE-TOUR-LOG.
+           ADD 1 TO WS-SEQUENCE-NO
+           MOVE WS-CURRENT-GROUP-ID TO TLG-GROUP-ID
+           MOVE WS-SHOW TO TLG-SECTION-NAME
+           MOVE WS-SEQUENCE-NO TO TLG-SEQUENCE-NO
+           ACCEPT TLG-DATE FROM DATE
+           ACCEPT TLG-TIME FROM TIME
+           WRITE TLG-REC.
+       WRITE-SUMMARY-REPORT.
+           MOVE WS-SEQUENCE-NO TO WS-ENTERED-COUNT
+           EVALUATE TRUE
+               WHEN CTL-MODE-HERP
+                   MOVE 1 TO WS-SECTIONS-PER-GROUP
+               WHEN CTL-MODE-MAM
+                   MOVE 1 TO WS-SECTIONS-PER-GROUP
+               WHEN OTHER
+                   MOVE 6 TO WS-SECTIONS-PER-GROUP
+           END-EVALUATE
+           COMPUTE WS-SKIPPED-RAW = (WS-SECTIONS-PER-GROUP
+               * WS-GROUP-COUNT) - WS-ENTERED-COUNT
+           IF WS-SKIPPED-RAW < 0
+               MOVE ZERO TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE WS-SKIPPED-RAW TO WS-SKIPPED-COUNT
+           END-IF
+           MOVE "N" TO WS-TOURLOG-EOF-SW
+           OPEN OUTPUT PRTRPT-FILE
+           IF WS-PRTRPT-STATUS NOT = "00"
+               DISPLAY "PRTRPT INDISPONIVEL STATUS " WS-PRTRPT-STATUS
+           ELSE
+               MOVE "RELATORIO DE FIM DE PASSEIO" TO PRT-REC
+               WRITE PRT-REC
+               MOVE "GRUPO    SECAO VISITADA      SEQ" TO PRT-REC
+               WRITE PRT-REC
+               OPEN INPUT TOURLOG-FILE
+               IF WS-TOURLOG-STATUS = "00"
+                   PERFORM READ-TOURLOG-RECORD
+                   PERFORM SHOW-TOURLOG-RECORD UNTIL WS-TOURLOG-EOF
+                   CLOSE TOURLOG-FILE
+               END-IF
+               MOVE SPACES TO PRT-REC
+               WRITE PRT-REC
+               MOVE WS-ENTERED-COUNT TO PSL-ENTERED
+               MOVE WS-SKIPPED-COUNT TO PSL-SKIPPED
+               MOVE WS-PRT-SUMMARY-LINE TO PRT-REC
+               WRITE PRT-REC
+               MOVE WS-GROUP-COUNT TO PGL-GROUPS
+               MOVE WS-TOTAL-VISITORS TO PGL-VISITORS
+               MOVE WS-PRT-GROUPS-LINE TO PRT-REC
+               WRITE PRT-REC
+               CLOSE PRTRPT-FILE
+           END-IF.
+       SHOW-TOURLOG-RECORD.
+           MOVE TLG-GROUP-ID TO PDL-GROUP-ID
+           MOVE TLG-SECTION-NAME TO PDL-SECTION-NAME
+           MOVE TLG-SEQUENCE-NO TO PDL-SEQUENCE-NO
+           MOVE WS-PRT-DETAIL-LINE TO PRT-REC
+           WRITE PRT-REC
+           PERFORM READ-TOURLOG-RECORD.
+       READ-TOURLOG-RECORD.
+           READ TOURLOG-FILE
+               AT END
+                   MOVE "Y" TO WS-TOURLOG-EOF-SW
+           END-READ.
+       DISPLAY-INVENTORY.
+           MOVE "N" TO WS-ANM-FOUND
+           MOVE "N" TO WS-OVER-CAPACITY-SW
+           MOVE "N" TO WS-HEALTH-ALERT-SW
+           IF WS-ANMINV-OPEN-SW = "Y"
+               MOVE WS-SHOW TO ANM-ENCLOSURE-ID
+               READ ANMINV-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-ANM-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-ANM-FOUND
+               END-READ
+           END-IF
+           IF WS-ANM-FOUND = "Y"
+               PERFORM CHECK-CAPACITY
+           END-IF
+           PERFORM CHECK-HEALTH-STATUS
+           IF WS-HEALTH-ALERT
+               DISPLAY "** ALERTA VETERINARIO ** " WS-SHOW
+                   " ANIMAL=" VET-ANIMAL-ID " NOTA=" VET-NOTE
+           END-IF
+           IF WS-OVER-CAPACITY
+               DISPLAY "** ALERTA DE LOTACAO ** " WS-SHOW
+                   " QTDE=" ANM-HEAD-COUNT " LIMITE=" CAP-LIMIT
+                   " RECINTO="
+                   ANM-ENCLOSURE-ID
+           END-IF
+           IF NOT WS-HEALTH-ALERT AND NOT WS-OVER-CAPACITY
+               IF WS-ANM-FOUND = "Y"
+                   DISPLAY WS-SHOW " ESPECIE=" ANM-SPECIES
+                       " QTDE=" ANM-HEAD-COUNT " RECINTO="
+                       ANM-ENCLOSURE-ID
+               ELSE
+                   DISPLAY WS-SHOW " SEM REGISTRO DE INVENTARIO"
+               END-IF
+           END-IF.
+       CHECK-HEALTH-STATUS.
+           MOVE "N" TO WS-VET-FOUND
+           IF WS-VETHEALTH-OPEN-SW = "Y"
+               MOVE WS-SHOW TO VET-ENCLOSURE-ID
+               READ VETHEALTH-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-VET-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-VET-FOUND
+               END-READ
+           END-IF
+           IF WS-VET-FOUND = "Y" AND VET-SICK
+               MOVE "Y" TO WS-HEALTH-ALERT-SW
+           END-IF.
+       CHECK-CAPACITY.
+           MOVE "N" TO WS-CAP-FOUND
+           IF WS-CAPLIM-OPEN-SW = "Y"
+               MOVE ANM-ENCLOSURE-ID TO CAP-ENCLOSURE-ID
+               READ CAPLIM-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-CAP-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-CAP-FOUND
+               END-READ
+           END-IF
+           IF WS-CAP-FOUND = "Y" AND ANM-HEAD-COUNT > CAP-LIMIT
+               MOVE "Y" TO WS-OVER-CAPACITY-SW
+           END-IF.
 
        END PROGRAM PROGCOBOL0.
